@@ -0,0 +1,10 @@
+      *> LENAUDR - LENGTH-AUDIT-FILE record layout.
+      *> Written once per length check performed, pass or fail, so
+      *> ops can trend how close a field is running to its capacity.
+01  LEN-AUDIT-RECORD.
+    05  LAR-SOURCE-SYSTEM          PIC X(10).
+    05  LAR-SOURCE-FIELD-NAME      PIC X(30).
+    05  LAR-COMPUTED-LENGTH        PIC 9(5).
+    05  LAR-RECEIVING-CAPACITY     PIC 9(9).
+    05  LAR-RUN-DATE               PIC 9(8).
+    05  LAR-RUN-TIME               PIC 9(6).
