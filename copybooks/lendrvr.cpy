@@ -0,0 +1,11 @@
+      *> LENDRVR - driver record for the Field Length Validation
+      *> Subsystem: one text value coming from a source feed
+      *> (customer correspondence extract, statement text, notice
+      *> text) to be checked against its LENCTLR control entry.
+01  LEN-DRIVER-RECORD.
+    05  LDR-RECORD-KEY             PIC 9(10).
+    05  LDR-SOURCE-SYSTEM          PIC X(10).
+    05  LDR-FIELD-NAME             PIC X(30).
+    05  LDR-DBCS-SW                PIC X.
+        88  LDR-IS-DBCS                  VALUE 'Y'.
+    05  LDR-TEXT-VALUE             PIC X(200).
