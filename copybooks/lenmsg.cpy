@@ -0,0 +1,12 @@
+      *> LENMSG - CUSTOMER-MSG-FILE record layout. One record per
+      *> customer correspondence item, carrying several
+      *> variable-length text segments (name line, address lines,
+      *> free-form message) to be length-checked in a single pass.
+01  CUSTOMER-MSG-RECORD.
+    05  CMR-CUSTOMER-ID            PIC 9(10).
+    05  CMR-SEGMENT-COUNT          PIC 9(2).
+    05  CMR-MSG-SEGMENT OCCURS 10 TIMES.
+        10  CMR-SEGMENT-NAME           PIC X(20).
+        10  CMR-SEGMENT-DBCS-SW        PIC X.
+            88  CMR-SEGMENT-IS-DBCS          VALUE 'Y'.
+        10  CMR-SEGMENT-TEXT           PIC X(100).
