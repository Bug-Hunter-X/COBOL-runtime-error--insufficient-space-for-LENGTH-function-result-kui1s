@@ -0,0 +1,9 @@
+      *> LENPARM - LENGTH-PARM-FILE record layout. One entry per
+      *> field we length-check: the source feed's worst-case length
+      *> and the digit count of the receiving numeric field, so a
+      *> new feed's width can be onboarded by ops without a
+      *> recompile.
+01  LEN-PARM-RECORD.
+    05  LPM-FIELD-NAME             PIC X(30).
+    05  LPM-MAX-SOURCE-LENGTH      PIC 9(5).
+    05  LPM-RECEIVING-DIGITS       PIC 9(2).
