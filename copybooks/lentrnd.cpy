@@ -0,0 +1,12 @@
+      *> LENTRND - nightly capacity-trend report record for LENTRND1.
+      *> One record per field seen in LENGTH-AUDIT-FILE, summarizing
+      *> the last 30 days of computed lengths against the receiving
+      *> field's capacity.
+01  LEN-TREND-REPORT-RECORD.
+    05  LTR-SOURCE-SYSTEM          PIC X(10).
+    05  LTR-FIELD-NAME             PIC X(30).
+    05  LTR-MIN-LENGTH             PIC 9(9).
+    05  LTR-MAX-LENGTH             PIC 9(9).
+    05  LTR-AVG-LENGTH             PIC 9(9).
+    05  LTR-RECEIVING-CAPACITY     PIC 9(9).
+    05  LTR-OVER-90-PCT-FLAG       PIC X.
