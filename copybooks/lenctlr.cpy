@@ -0,0 +1,7 @@
+      *> LENCTLR - control record for the Field Length Validation
+      *> Subsystem: one entry per source-system/field-name pair
+      *> naming the maximum length that field is allowed to carry.
+01  LEN-CONTROL-RECORD.
+    05  LCR-SOURCE-SYSTEM          PIC X(10).
+    05  LCR-FIELD-NAME             PIC X(30).
+    05  LCR-MAX-LENGTH             PIC 9(5).
