@@ -0,0 +1,10 @@
+      *> LENVOUT - validated-output record for the Field Length
+      *> Validation Subsystem: driver records that passed their
+      *> length check, carried forward for downstream shipment.
+01  LEN-VALID-OUTPUT-RECORD.
+    05  LVO-RECORD-KEY             PIC 9(10).
+    05  LVO-SOURCE-SYSTEM          PIC X(10).
+    05  LVO-FIELD-NAME             PIC X(30).
+    05  LVO-COMPUTED-LENGTH        PIC 9(5).
+    05  LVO-MAX-LENGTH             PIC 9(5).
+    05  LVO-TEXT-VALUE             PIC X(200).
