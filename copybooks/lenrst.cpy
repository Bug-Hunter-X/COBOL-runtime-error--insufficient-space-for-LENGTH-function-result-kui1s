@@ -0,0 +1,9 @@
+      *> LENRST - checkpoint/restart record for the Field Length
+      *> Validation Subsystem. Holds the key of the last driver
+      *> record fully processed so a failed run can resume instead
+      *> of reprocessing the whole batch window.
+01  LEN-RESTART-RECORD.
+    05  LRS-LAST-RECORD-KEY        PIC 9(10).
+    05  LRS-RECORDS-PROCESSED      PIC 9(7).
+    05  LRS-CHECKPOINT-DATE        PIC 9(8).
+    05  LRS-CHECKPOINT-TIME        PIC 9(6).
