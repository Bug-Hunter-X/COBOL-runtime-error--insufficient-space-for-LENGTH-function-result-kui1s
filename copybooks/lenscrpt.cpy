@@ -0,0 +1,8 @@
+      *> LENSCRPT - scan-report record for LENSCAN1, the copybook/
+      *> program scanner. One record per undersized-PIC finding.
+01  LEN-SCAN-FINDING.
+    05  LSF-SOURCE-FILE            PIC X(80).
+    05  LSF-RECEIVING-FIELD        PIC X(30).
+    05  LSF-RECEIVING-CAPACITY     PIC 9(9).
+    05  LSF-SOURCE-FIELD-NAME      PIC X(30).
+    05  LSF-SOURCE-MAX-LENGTH      PIC 9(9).
