@@ -0,0 +1,10 @@
+      *> LENALRT - alert record written to the enterprise alerting
+      *> feed (Tivoli-polled dataset) whenever a length check fails,
+      *> so an undersized-field failure pages someone the same way
+      *> our other critical batch failures do.
+01  LEN-ALERT-RECORD.
+    05  LAL-JOB-NAME               PIC X(8).
+    05  LAL-FIELD-NAME             PIC X(30).
+    05  LAL-FAILURE-DETAIL         PIC X(80).
+    05  LAL-ALERT-DATE             PIC 9(8).
+    05  LAL-ALERT-TIME             PIC 9(6).
