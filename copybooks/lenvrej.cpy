@@ -0,0 +1,10 @@
+      *> LENVREJ - rejects record for the Field Length Validation
+      *> Subsystem: driver records that failed their length check,
+      *> or that had no matching LENCTLR control entry.
+01  LEN-REJECT-RECORD.
+    05  LRJ-RECORD-KEY             PIC 9(10).
+    05  LRJ-SOURCE-SYSTEM          PIC X(10).
+    05  LRJ-FIELD-NAME             PIC X(30).
+    05  LRJ-COMPUTED-LENGTH        PIC 9(5).
+    05  LRJ-MAX-LENGTH             PIC 9(5).
+    05  LRJ-REJECT-REASON          PIC X(40).
