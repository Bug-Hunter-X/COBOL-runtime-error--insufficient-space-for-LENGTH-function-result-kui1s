@@ -0,0 +1,148 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LENPMNT1.
+*> Ops maintenance screen for LENGTH-PARM-FILE: add or update the
+*> max-source-length/receiving-digits entry for a field so a new
+*> source feed can be onboarded without a programmer recompiling
+*> bug.cob or LENVAL01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LENGTH-PARM-FILE ASSIGN TO "LENPARM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LENGTH-PARM-FILE
+    RECORDING MODE IS F.
+    COPY lenparm.
+
+WORKING-STORAGE SECTION.
+01  WS-PARM-FILE-STATUS            PIC XX VALUE SPACES.
+
+01  WS-PARM-TABLE.
+    05  WS-PARM-COUNT              PIC 9(4) VALUE ZERO.
+    05  WS-PARM-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WS-PARM-COUNT
+                       INDEXED BY WS-PARM-IDX.
+        10  WS-PARM-FIELD-NAME          PIC X(30).
+        10  WS-PARM-MAX-SOURCE-LENGTH   PIC 9(5).
+        10  WS-PARM-RECEIVING-DIGITS    PIC 9(2).
+
+01  WS-SWITCHES.
+    05  WS-EOF-SW                  PIC X VALUE 'N'.
+        88  WS-EOF                       VALUE 'Y'.
+    05  WS-DONE-SW                 PIC X VALUE 'N'.
+        88  WS-DONE                      VALUE 'Y'.
+
+01  WS-ANOTHER-ANS                 PIC X.
+01  WS-MATCH-IDX                   PIC 9(4) VALUE ZERO.
+
+01  WS-SCR-FIELD-NAME              PIC X(30).
+01  WS-SCR-MAX-LENGTH              PIC 9(5).
+01  WS-SCR-DIGITS                  PIC 9(2).
+
+SCREEN SECTION.
+01  SCR-MAINT-SCREEN.
+    05  BLANK SCREEN.
+    05  LINE 1 COL 1 VALUE "LENGTH-PARM-FILE MAINTENANCE".
+    05  LINE 3 COL 1 VALUE "Field Name........: ".
+    05  LINE 3 COL 22 PIC X(30) USING WS-SCR-FIELD-NAME.
+    05  LINE 4 COL 1 VALUE "Max Source Length.: ".
+    05  LINE 4 COL 22 PIC 9(5) USING WS-SCR-MAX-LENGTH.
+    05  LINE 5 COL 1 VALUE "Receiving Digits..: ".
+    05  LINE 5 COL 22 PIC 9(2) USING WS-SCR-DIGITS.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM LOAD-PARM-TABLE
+    PERFORM UNTIL WS-DONE
+        MOVE SPACES TO WS-SCR-FIELD-NAME
+        MOVE ZERO TO WS-SCR-MAX-LENGTH WS-SCR-DIGITS
+        DISPLAY SCR-MAINT-SCREEN
+        ACCEPT SCR-MAINT-SCREEN
+        *> bug.cob's RESOLVE-SEGMENT-PARMS computes the receiving
+        *> capacity as (10 ** digits) - 1 into a PIC 9(9) field, so a
+        *> digit count above 9 would overflow it with no warning;
+        *> reject the entry here instead of letting a bad value into
+        *> LENGTH-PARM-FILE.
+        IF WS-SCR-DIGITS > 9
+            DISPLAY "Receiving Digits must be 9 or less -- entry not saved"
+        ELSE
+            PERFORM ADD-OR-UPDATE-ENTRY
+        END-IF
+        DISPLAY "Add/update another entry? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-ANOTHER-ANS
+        IF WS-ANOTHER-ANS NOT = "Y" AND WS-ANOTHER-ANS NOT = "y"
+            SET WS-DONE TO TRUE
+        END-IF
+    END-PERFORM
+    PERFORM SAVE-PARM-TABLE
+    DISPLAY "LENPMNT1: LENGTH-PARM-FILE updated, " WS-PARM-COUNT
+            " entries on file"
+    STOP RUN.
+
+LOAD-PARM-TABLE.
+    *> The very first entry ever added (a brand-new source feed coming
+    *> online, per this screen's own reason for existing) is added
+    *> before LENGTH-PARM-FILE exists on disk, so a missing file here
+    *> is a normal starting point, not an error -- same guard bug.cob's
+    *> own LOAD-LENGTH-PARMS uses for this file.
+    OPEN INPUT LENGTH-PARM-FILE
+    IF WS-PARM-FILE-STATUS = "00"
+        PERFORM READ-PARM-RECORD
+        PERFORM UNTIL WS-EOF
+            IF WS-PARM-COUNT < 500
+                ADD 1 TO WS-PARM-COUNT
+                MOVE LPM-FIELD-NAME        TO WS-PARM-FIELD-NAME(WS-PARM-COUNT)
+                MOVE LPM-MAX-SOURCE-LENGTH TO WS-PARM-MAX-SOURCE-LENGTH(WS-PARM-COUNT)
+                MOVE LPM-RECEIVING-DIGITS  TO WS-PARM-RECEIVING-DIGITS(WS-PARM-COUNT)
+            ELSE
+                DISPLAY "LENPMNT1: LENGTH-PARM-FILE has more than 500 entries, ignoring the rest"
+            END-IF
+            PERFORM READ-PARM-RECORD
+        END-PERFORM
+        CLOSE LENGTH-PARM-FILE
+    ELSE
+        DISPLAY "LENPMNT1: LENGTH-PARM-FILE not found, starting a new one"
+    END-IF.
+
+READ-PARM-RECORD.
+    READ LENGTH-PARM-FILE
+        AT END SET WS-EOF TO TRUE
+    END-READ.
+
+ADD-OR-UPDATE-ENTRY.
+    MOVE ZERO TO WS-MATCH-IDX
+    PERFORM VARYING WS-PARM-IDX FROM 1 BY 1 UNTIL WS-PARM-IDX > WS-PARM-COUNT
+        IF WS-PARM-FIELD-NAME(WS-PARM-IDX) = WS-SCR-FIELD-NAME
+            SET WS-MATCH-IDX TO WS-PARM-IDX
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    IF WS-MATCH-IDX = ZERO
+        IF WS-PARM-COUNT < 500
+            ADD 1 TO WS-PARM-COUNT
+            MOVE WS-SCR-FIELD-NAME  TO WS-PARM-FIELD-NAME(WS-PARM-COUNT)
+            MOVE WS-SCR-MAX-LENGTH  TO WS-PARM-MAX-SOURCE-LENGTH(WS-PARM-COUNT)
+            MOVE WS-SCR-DIGITS      TO WS-PARM-RECEIVING-DIGITS(WS-PARM-COUNT)
+        ELSE
+            DISPLAY "LENPMNT1: table is full at 500 entries, cannot add "
+                    WS-SCR-FIELD-NAME
+        END-IF
+    ELSE
+        MOVE WS-SCR-MAX-LENGTH  TO WS-PARM-MAX-SOURCE-LENGTH(WS-MATCH-IDX)
+        MOVE WS-SCR-DIGITS      TO WS-PARM-RECEIVING-DIGITS(WS-MATCH-IDX)
+    END-IF.
+
+SAVE-PARM-TABLE.
+    OPEN OUTPUT LENGTH-PARM-FILE
+    PERFORM VARYING WS-PARM-IDX FROM 1 BY 1 UNTIL WS-PARM-IDX > WS-PARM-COUNT
+        MOVE WS-PARM-FIELD-NAME(WS-PARM-IDX)        TO LPM-FIELD-NAME
+        MOVE WS-PARM-MAX-SOURCE-LENGTH(WS-PARM-IDX) TO LPM-MAX-SOURCE-LENGTH
+        MOVE WS-PARM-RECEIVING-DIGITS(WS-PARM-IDX)  TO LPM-RECEIVING-DIGITS
+        WRITE LEN-PARM-RECORD
+    END-PERFORM
+    CLOSE LENGTH-PARM-FILE.
