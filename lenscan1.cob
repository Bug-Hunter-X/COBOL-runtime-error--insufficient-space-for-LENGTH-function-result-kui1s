@@ -0,0 +1,415 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LENSCAN1.
+*> Copybook/program scanner: reads a library list (LENSCLST) of
+*> copybook and program source members, builds a table of every
+*> field's PIC clause, finds every COMPUTE of the shop's
+*> "FUNCTION LENGTH(source)" pattern, and flags any receiving field
+*> whose PIC clause cannot hold the worst-case length of its source
+*> field -- the exact class of defect that caused bug.cob's
+*> WS-AREA-2/WS-AREA-1 mismatch. Limited to the shop's own
+*> COMPUTE-literal style for this pattern (as used in bug.cob and
+*> LENVAL01); it does not attempt to parse arbitrary expressions.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LIST-FILE ASSIGN TO "LENSCLST"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT SOURCE-FILE ASSIGN TO WS-SOURCE-PATH
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT REPORT-FILE ASSIGN TO "LENSCRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LIST-FILE
+    RECORDING MODE IS F.
+01  WS-LIST-RECORD                 PIC X(80).
+
+FD  SOURCE-FILE
+    RECORDING MODE IS F.
+01  WS-SOURCE-LINE                 PIC X(200).
+
+FD  REPORT-FILE
+    RECORDING MODE IS F.
+    COPY lenscrpt.
+
+WORKING-STORAGE SECTION.
+01  WS-SOURCE-PATH                 PIC X(80).
+
+01  WS-FIELD-TABLE.
+    05  WS-FIELD-COUNT             PIC 9(4) VALUE ZERO.
+    05  WS-FIELD-ENTRY OCCURS 500 TIMES INDEXED BY WS-FLD-IDX.
+        10  WS-FLD-NAME            PIC X(30).
+        10  WS-FLD-TYPE            PIC X.
+        10  WS-FLD-LENGTH          PIC 9(9).
+        10  WS-FLD-COPYBOOK        PIC X(80).
+        10  WS-FLD-MEMBER          PIC X(30).
+
+01  WS-CHECK-TABLE.
+    05  WS-CHECK-COUNT             PIC 9(4) VALUE ZERO.
+    05  WS-CHECK-ENTRY OCCURS 300 TIMES INDEXED BY WS-CHK-IDX.
+        10  WS-CHK-RECEIVER        PIC X(30).
+        10  WS-CHK-SOURCE          PIC X(30).
+        10  WS-CHK-COPYBOOK        PIC X(80).
+
+01  WS-COPY-DEP-TABLE.
+    *> One entry per "COPY member." statement seen while scanning a
+    *> program, so a field declared in that copybook can be treated
+    *> as in scope for the program even though it lives in a
+    *> different physical file -- the dominant shop pattern (a
+    *> program COMPUTEs off a COPY'd record layout), not the
+    *> exception.
+    05  WS-COPY-DEP-COUNT          PIC 9(4) VALUE ZERO.
+    05  WS-COPY-DEP-ENTRY OCCURS 1 TO 1000 TIMES
+                           DEPENDING ON WS-COPY-DEP-COUNT
+                           INDEXED BY WS-CDEP-IDX.
+        10  WS-CDEP-PROGRAM        PIC X(80).
+        10  WS-CDEP-MEMBER         PIC X(30).
+
+01  WS-TOKENS.
+    05  WS-TOK-1                   PIC X(40).
+    05  WS-TOK-2                   PIC X(40).
+    05  WS-TOK-3                   PIC X(40).
+    05  WS-TOK-4                   PIC X(40).
+    05  WS-TOK-5                   PIC X(40).
+    05  WS-TOK-6                   PIC X(40).
+
+01  WS-PIC-CLEAN                   PIC X(40).
+01  WS-PIC-LEN                     PIC 9(4).
+01  WS-OPEN-POS                    PIC 9(4).
+01  WS-CLOSE-POS                   PIC 9(4).
+01  WS-REMAINDER                   PIC X(40).
+01  WS-DIGITS-STR                  PIC X(9).
+01  WS-PARSED-TYPE                 PIC X.
+01  WS-PARSED-LENGTH               PIC 9(9).
+
+01  WS-CHK-WORK                    PIC X(40).
+01  WS-CHK-WORK-LEN                PIC 9(4).
+01  WS-CHK-NAME                    PIC X(40).
+
+01  WS-WORK-LINE                   PIC X(200).
+01  WS-CARRY-LINE                  PIC X(200) VALUE SPACES.
+01  WS-CARRY-SW                    PIC X VALUE 'N'.
+    88  WS-CARRY-ACTIVE                  VALUE 'Y'.
+
+01  WS-SEARCH-NAME                 PIC X(30).
+01  WS-SEARCH-COPYBOOK             PIC X(80).
+01  WS-FOUND-SW                    PIC X VALUE 'N'.
+    88  WS-FOUND                         VALUE 'Y'.
+01  WS-FOUND-IDX                   PIC 9(4).
+01  WS-SCOPE-SW                    PIC X VALUE 'N'.
+
+01  WS-PATH-WORK                   PIC X(80).
+01  WS-PATH-LEN                    PIC 9(4).
+01  WS-SLASH-POS                   PIC 9(4).
+01  WS-DOT-POS                     PIC 9(4).
+01  WS-SCAN-POS                    PIC 9(4).
+01  WS-MEMBER-NAME                 PIC X(30).
+
+01  WS-RECV-IDX                    PIC 9(4).
+01  WS-RECV-FOUND-SW               PIC X.
+01  WS-SRC-IDX                     PIC 9(4).
+01  WS-SRC-FOUND-SW                PIC X.
+01  WS-RECV-CAPACITY               PIC 9(9).
+
+01  WS-FINDING-COUNT               PIC 9(5) VALUE ZERO.
+
+01  WS-SWITCHES.
+    05  WS-LIST-EOF-SW             PIC X VALUE 'N'.
+        88  WS-LIST-EOF                  VALUE 'Y'.
+    05  WS-SOURCE-EOF-SW           PIC X VALUE 'N'.
+        88  WS-SOURCE-EOF                VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    OPEN INPUT LIST-FILE
+    OPEN OUTPUT REPORT-FILE
+
+    PERFORM READ-LIST-RECORD
+    PERFORM UNTIL WS-LIST-EOF
+        PERFORM SCAN-ONE-FILE
+        PERFORM READ-LIST-RECORD
+    END-PERFORM
+    CLOSE LIST-FILE
+
+    PERFORM CROSS-CHECK-ALL
+
+    CLOSE REPORT-FILE
+    DISPLAY "LENSCAN1: " WS-FINDING-COUNT " undersized PIC finding(s)"
+    STOP RUN.
+
+READ-LIST-RECORD.
+    READ LIST-FILE
+        AT END SET WS-LIST-EOF TO TRUE
+    END-READ.
+
+SCAN-ONE-FILE.
+    MOVE SPACES TO WS-SOURCE-PATH
+    MOVE WS-LIST-RECORD TO WS-SOURCE-PATH
+    MOVE 'N' TO WS-SOURCE-EOF-SW
+    MOVE 'N' TO WS-CARRY-SW
+    MOVE SPACES TO WS-CARRY-LINE
+    OPEN INPUT SOURCE-FILE
+    PERFORM READ-SOURCE-RECORD
+    PERFORM UNTIL WS-SOURCE-EOF
+        PERFORM PARSE-SOURCE-LINE
+        PERFORM READ-SOURCE-RECORD
+    END-PERFORM
+    CLOSE SOURCE-FILE.
+
+READ-SOURCE-RECORD.
+    READ SOURCE-FILE
+        AT END SET WS-SOURCE-EOF TO TRUE
+    END-READ.
+
+PARSE-SOURCE-LINE.
+    *> The shop writes some COMPUTE statements as "COMPUTE field ="
+    *> with the "FUNCTION LENGTH(...)" call continued on the next
+    *> source line (see bug.cob/LENVAL01). When the prior line left a
+    *> COMPUTE dangling like that, fold this line onto it before
+    *> tokenizing so the check is still recognized as one statement.
+    IF WS-CARRY-ACTIVE
+        MOVE SPACES TO WS-WORK-LINE
+        STRING FUNCTION TRIM(WS-CARRY-LINE) " " FUNCTION TRIM(WS-SOURCE-LINE)
+            DELIMITED BY SIZE INTO WS-WORK-LINE
+        MOVE 'N' TO WS-CARRY-SW
+        MOVE SPACES TO WS-CARRY-LINE
+    ELSE
+        MOVE WS-SOURCE-LINE TO WS-WORK-LINE
+    END-IF
+
+    MOVE SPACES TO WS-TOK-1 WS-TOK-2 WS-TOK-3 WS-TOK-4 WS-TOK-5 WS-TOK-6
+    UNSTRING FUNCTION TRIM(WS-WORK-LINE) DELIMITED BY ALL SPACE
+        INTO WS-TOK-1 WS-TOK-2 WS-TOK-3 WS-TOK-4 WS-TOK-5 WS-TOK-6
+    END-UNSTRING
+
+    IF WS-TOK-3 = "PIC"
+        PERFORM RECORD-FIELD-DEFINITION
+    ELSE
+        IF WS-TOK-1 = "COPY"
+            PERFORM RECORD-COPY-DEPENDENCY
+        ELSE
+        IF WS-TOK-1 = "COMPUTE" AND WS-TOK-3 = "=" AND WS-TOK-4 = SPACES
+            MOVE FUNCTION TRIM(WS-WORK-LINE) TO WS-CARRY-LINE
+            MOVE 'Y' TO WS-CARRY-SW
+        ELSE
+            IF WS-TOK-1 = "COMPUTE" AND WS-TOK-4 = "FUNCTION"
+                PERFORM RECORD-COMPUTE-LENGTH-REF
+            END-IF
+        END-IF
+        END-IF
+    END-IF.
+
+RECORD-FIELD-DEFINITION.
+    IF WS-FIELD-COUNT < 500
+        MOVE FUNCTION TRIM(WS-TOK-4) TO WS-PIC-CLEAN
+        PERFORM PARSE-PIC-CLAUSE
+        IF WS-PARSED-TYPE = "9" OR WS-PARSED-TYPE = "X"
+            ADD 1 TO WS-FIELD-COUNT
+            MOVE WS-TOK-2 TO WS-FLD-NAME(WS-FIELD-COUNT)
+            MOVE WS-PARSED-TYPE TO WS-FLD-TYPE(WS-FIELD-COUNT)
+            MOVE WS-PARSED-LENGTH TO WS-FLD-LENGTH(WS-FIELD-COUNT)
+            MOVE WS-SOURCE-PATH TO WS-FLD-COPYBOOK(WS-FIELD-COUNT)
+            MOVE WS-SOURCE-PATH TO WS-PATH-WORK
+            PERFORM EXTRACT-MEMBER-NAME
+            MOVE WS-MEMBER-NAME TO WS-FLD-MEMBER(WS-FIELD-COUNT)
+        END-IF
+    END-IF.
+
+RECORD-COPY-DEPENDENCY.
+    *> Records that the program/copybook currently being scanned
+    *> (WS-SOURCE-PATH) COPYs the member named in WS-TOK-2, so a field
+    *> declared in that member's own scanned file can later be treated
+    *> as in scope for this one.
+    IF WS-COPY-DEP-COUNT < 1000
+        ADD 1 TO WS-COPY-DEP-COUNT
+        MOVE WS-SOURCE-PATH TO WS-CDEP-PROGRAM(WS-COPY-DEP-COUNT)
+        MOVE WS-TOK-2 TO WS-PATH-WORK
+        PERFORM EXTRACT-MEMBER-NAME
+        MOVE WS-MEMBER-NAME TO WS-CDEP-MEMBER(WS-COPY-DEP-COUNT)
+    ELSE
+        DISPLAY "LENSCAN1: more than 1000 COPY dependencies, ignoring the rest"
+    END-IF.
+
+EXTRACT-MEMBER-NAME.
+    *> Reduces a scanned file path (e.g. "copybooks/lendrvr.cpy") or a
+    *> bare COPY member reference (e.g. "lendrvr.") in WS-PATH-WORK
+    *> down to its bare, upper-cased member name in WS-MEMBER-NAME --
+    *> directory and extension stripped -- so the two forms can be
+    *> compared against each other.
+    MOVE SPACES TO WS-MEMBER-NAME
+    COMPUTE WS-PATH-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-PATH-WORK))
+    MOVE ZERO TO WS-SLASH-POS
+    PERFORM VARYING WS-SCAN-POS FROM 1 BY 1 UNTIL WS-SCAN-POS > WS-PATH-LEN
+        IF WS-PATH-WORK(WS-SCAN-POS:1) = "/"
+            MOVE WS-SCAN-POS TO WS-SLASH-POS
+        END-IF
+    END-PERFORM
+    COMPUTE WS-DOT-POS = WS-PATH-LEN + 1
+    COMPUTE WS-SCAN-POS = WS-SLASH-POS + 1
+    PERFORM UNTIL WS-SCAN-POS > WS-PATH-LEN
+        IF WS-PATH-WORK(WS-SCAN-POS:1) = "."
+            MOVE WS-SCAN-POS TO WS-DOT-POS
+        END-IF
+        ADD 1 TO WS-SCAN-POS
+    END-PERFORM
+    IF WS-DOT-POS > WS-SLASH-POS + 1
+        MOVE FUNCTION UPPER-CASE(WS-PATH-WORK(WS-SLASH-POS + 1 : WS-DOT-POS - WS-SLASH-POS - 1))
+            TO WS-MEMBER-NAME
+    END-IF.
+
+PARSE-PIC-CLAUSE.
+    COMPUTE WS-PIC-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-PIC-CLEAN))
+    IF WS-PIC-CLEAN(WS-PIC-LEN:1) = "."
+        SUBTRACT 1 FROM WS-PIC-LEN
+    END-IF
+
+    MOVE SPACES TO WS-PARSED-TYPE
+    MOVE ZERO TO WS-PARSED-LENGTH
+
+    IF WS-PIC-CLEAN(1:1) = "X" OR WS-PIC-CLEAN(1:1) = "A"
+        MOVE "X" TO WS-PARSED-TYPE
+    ELSE
+        IF WS-PIC-CLEAN(1:1) = "9" OR WS-PIC-CLEAN(1:1) = "S"
+            MOVE "9" TO WS-PARSED-TYPE
+        END-IF
+    END-IF
+
+    IF WS-PARSED-TYPE = "9" OR WS-PARSED-TYPE = "X"
+        MOVE ZERO TO WS-OPEN-POS
+        INSPECT WS-PIC-CLEAN(1:WS-PIC-LEN) TALLYING WS-OPEN-POS
+            FOR CHARACTERS BEFORE "("
+        IF WS-OPEN-POS < WS-PIC-LEN
+            MOVE SPACES TO WS-REMAINDER
+            MOVE WS-PIC-CLEAN(WS-OPEN-POS + 2:) TO WS-REMAINDER
+            MOVE ZERO TO WS-CLOSE-POS
+            INSPECT WS-REMAINDER TALLYING WS-CLOSE-POS
+                FOR CHARACTERS BEFORE ")"
+            MOVE SPACES TO WS-DIGITS-STR
+            MOVE WS-REMAINDER(1:WS-CLOSE-POS) TO WS-DIGITS-STR
+            COMPUTE WS-PARSED-LENGTH = FUNCTION NUMVAL(WS-DIGITS-STR)
+        ELSE
+            MOVE WS-PIC-LEN TO WS-PARSED-LENGTH
+        END-IF
+    END-IF.
+
+RECORD-COMPUTE-LENGTH-REF.
+    IF WS-TOK-5(1:7) = "LENGTH(" AND WS-CHECK-COUNT < 300
+        MOVE SPACES TO WS-CHK-WORK
+        IF FUNCTION TRIM(WS-TOK-5(8:)) = "FUNCTION" AND WS-TOK-6(1:5) = "TRIM("
+            *> nested FUNCTION TRIM(source) -- the shop's actual
+            *> everyday style -- the real source field sits inside the
+            *> TRIM(...) call, not the literal word FUNCTION.
+            MOVE WS-TOK-6(6:) TO WS-CHK-WORK
+        ELSE
+            MOVE WS-TOK-5(8:) TO WS-CHK-WORK
+        END-IF
+        PERFORM EXTRACT-SOURCE-FIELD-NAME
+        ADD 1 TO WS-CHECK-COUNT
+        MOVE WS-TOK-2 TO WS-CHK-RECEIVER(WS-CHECK-COUNT)
+        MOVE WS-SOURCE-PATH TO WS-CHK-COPYBOOK(WS-CHECK-COUNT)
+        MOVE SPACES TO WS-CHK-SOURCE(WS-CHECK-COUNT)
+        MOVE WS-CHK-NAME TO WS-CHK-SOURCE(WS-CHECK-COUNT)
+    END-IF.
+
+EXTRACT-SOURCE-FIELD-NAME.
+    *> WS-CHK-WORK holds the source expression with its trailing
+    *> close-parens -- and, for a subscripted field, its own subscript
+    *> -- still attached. Trim it down to the bare field name so it
+    *> matches the plain names RECORD-FIELD-DEFINITION recorded off
+    *> PIC-clause lines.
+    MOVE SPACES TO WS-CHK-NAME
+    COMPUTE WS-CHK-WORK-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CHK-WORK))
+    MOVE ZERO TO WS-OPEN-POS
+    INSPECT WS-CHK-WORK(1:WS-CHK-WORK-LEN) TALLYING WS-OPEN-POS
+        FOR CHARACTERS BEFORE "("
+    IF WS-OPEN-POS < WS-CHK-WORK-LEN
+        MOVE WS-CHK-WORK(1:WS-OPEN-POS) TO WS-CHK-NAME
+    ELSE
+        PERFORM UNTIL WS-CHK-WORK(WS-CHK-WORK-LEN:1) NOT = ")"
+            SUBTRACT 1 FROM WS-CHK-WORK-LEN
+        END-PERFORM
+        MOVE WS-CHK-WORK(1:WS-CHK-WORK-LEN) TO WS-CHK-NAME
+    END-IF.
+
+CROSS-CHECK-ALL.
+    *> A generic WS-prefixed field name can be declared in more than
+    *> one scanned copybook/program, so a check is only ever verified
+    *> against a declaration in scope for the file being checked --
+    *> declared there directly or in a copybook it COPYs -- never a
+    *> same-named field some unrelated member happens to declare.
+    PERFORM VARYING WS-CHK-IDX FROM 1 BY 1 UNTIL WS-CHK-IDX > WS-CHECK-COUNT
+        MOVE WS-CHK-COPYBOOK(WS-CHK-IDX) TO WS-SEARCH-COPYBOOK
+
+        MOVE WS-CHK-RECEIVER(WS-CHK-IDX) TO WS-SEARCH-NAME
+        PERFORM FIND-FIELD
+        MOVE WS-FOUND-IDX TO WS-RECV-IDX
+        MOVE WS-FOUND-SW TO WS-RECV-FOUND-SW
+
+        MOVE WS-CHK-SOURCE(WS-CHK-IDX) TO WS-SEARCH-NAME
+        PERFORM FIND-FIELD
+        MOVE WS-FOUND-IDX TO WS-SRC-IDX
+        MOVE WS-FOUND-SW TO WS-SRC-FOUND-SW
+
+        *> Only a numeric receiver has a digit-count PIC whose capacity
+        *> is (10 ** length) - 1; an alphanumeric receiver's WS-FLD-LENGTH
+        *> is a byte count, and exponentiating it the same way would
+        *> overflow WS-RECV-CAPACITY instead of producing a real
+        *> undersized-PIC diagnosis.
+        IF WS-RECV-FOUND-SW = 'Y' AND WS-SRC-FOUND-SW = 'Y'
+           AND WS-FLD-TYPE(WS-RECV-IDX) = "9"
+            COMPUTE WS-RECV-CAPACITY = (10 ** WS-FLD-LENGTH(WS-RECV-IDX)) - 1
+            IF WS-FLD-LENGTH(WS-SRC-IDX) > WS-RECV-CAPACITY
+                PERFORM WRITE-FINDING
+            END-IF
+        END-IF
+    END-PERFORM.
+
+FIND-FIELD.
+    MOVE 'N' TO WS-FOUND-SW
+    MOVE ZERO TO WS-FOUND-IDX
+    PERFORM VARYING WS-FLD-IDX FROM 1 BY 1 UNTIL WS-FLD-IDX > WS-FIELD-COUNT
+        IF WS-FLD-NAME(WS-FLD-IDX) = WS-SEARCH-NAME
+            PERFORM CHECK-FIELD-IN-SCOPE
+            IF WS-SCOPE-SW = 'Y'
+                SET WS-FOUND-IDX TO WS-FLD-IDX
+                MOVE 'Y' TO WS-FOUND-SW
+                EXIT PERFORM
+            END-IF
+        END-IF
+    END-PERFORM.
+
+CHECK-FIELD-IN-SCOPE.
+    *> A field is in scope for the file being checked (WS-SEARCH-COPYBOOK)
+    *> if it was declared directly in that file, or in a copybook that
+    *> file COPYs -- the dominant shop pattern, where a program
+    *> COMPUTEs off a field declared in a COPY'd record layout, not
+    *> just a literal same-file match.
+    MOVE 'N' TO WS-SCOPE-SW
+    IF WS-FLD-COPYBOOK(WS-FLD-IDX) = WS-SEARCH-COPYBOOK
+        MOVE 'Y' TO WS-SCOPE-SW
+    ELSE
+        PERFORM VARYING WS-CDEP-IDX FROM 1 BY 1 UNTIL WS-CDEP-IDX > WS-COPY-DEP-COUNT
+            IF WS-CDEP-PROGRAM(WS-CDEP-IDX) = WS-SEARCH-COPYBOOK
+               AND WS-CDEP-MEMBER(WS-CDEP-IDX) = WS-FLD-MEMBER(WS-FLD-IDX)
+                MOVE 'Y' TO WS-SCOPE-SW
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+    END-IF.
+
+WRITE-FINDING.
+    MOVE WS-CHK-COPYBOOK(WS-CHK-IDX)    TO LSF-SOURCE-FILE
+    MOVE WS-CHK-RECEIVER(WS-CHK-IDX)    TO LSF-RECEIVING-FIELD
+    MOVE WS-RECV-CAPACITY               TO LSF-RECEIVING-CAPACITY
+    MOVE WS-CHK-SOURCE(WS-CHK-IDX)      TO LSF-SOURCE-FIELD-NAME
+    MOVE WS-FLD-LENGTH(WS-SRC-IDX)      TO LSF-SOURCE-MAX-LENGTH
+    WRITE LEN-SCAN-FINDING
+    ADD 1 TO WS-FINDING-COUNT
+    DISPLAY "LENSCAN1: undersized PIC - " LSF-RECEIVING-FIELD
+        " (capacity " WS-RECV-CAPACITY ") cannot hold "
+        LSF-SOURCE-FIELD-NAME " (max " LSF-SOURCE-MAX-LENGTH
+        ") in " LSF-SOURCE-FILE.
