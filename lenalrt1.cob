@@ -0,0 +1,43 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LENALRT1.
+*> Shared alert writer: appends one record to the enterprise
+*> alerting feed dataset our Tivoli polling picks up. Called by
+*> bug.cob and LENVAL01 after their length checks so a failure
+*> pages someone instead of waiting on a job-log read.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ALERT-FILE ASSIGN TO "LENALERT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ALERT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ALERT-FILE
+    RECORDING MODE IS F.
+    COPY lenalrt.
+
+WORKING-STORAGE SECTION.
+01  WS-ALERT-FILE-STATUS           PIC XX VALUE SPACES.
+
+LINKAGE SECTION.
+01  LA-JOB-NAME                    PIC X(8).
+01  LA-FIELD-NAME                  PIC X(30).
+01  LA-FAILURE-DETAIL              PIC X(80).
+
+PROCEDURE DIVISION USING LA-JOB-NAME LA-FIELD-NAME LA-FAILURE-DETAIL.
+MAIN-PARA.
+    MOVE LA-JOB-NAME                TO LAL-JOB-NAME
+    MOVE LA-FIELD-NAME               TO LAL-FIELD-NAME
+    MOVE LA-FAILURE-DETAIL           TO LAL-FAILURE-DETAIL
+    MOVE FUNCTION CURRENT-DATE(1:8) TO LAL-ALERT-DATE
+    MOVE FUNCTION CURRENT-DATE(9:6) TO LAL-ALERT-TIME
+
+    OPEN EXTEND ALERT-FILE
+    IF WS-ALERT-FILE-STATUS NOT = "00"
+        OPEN OUTPUT ALERT-FILE
+    END-IF
+    WRITE LEN-ALERT-RECORD
+    CLOSE ALERT-FILE
+    GOBACK.
