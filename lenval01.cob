@@ -0,0 +1,337 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LENVAL01.
+*> Field Length Validation Subsystem.
+*> Reads a driver file of text values from our feeds (customer
+*> correspondence extract, statement text, notice text), matches
+*> each one to its LENCTLR control entry, and runs the same
+*> length-vs-capacity check bug.cob runs for WS-AREA-1/WS-AREA-2 --
+*> once per record instead of once per hand-rolled program.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROL-FILE ASSIGN TO "LENCTRL"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT DRIVER-FILE ASSIGN TO "LENDRVR"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT VALID-OUTPUT-FILE ASSIGN TO "LENVOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-VOUT-FILE-STATUS.
+
+    SELECT REJECT-FILE ASSIGN TO "LENVREJ"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-VREJ-FILE-STATUS.
+
+    SELECT RESTART-FILE ASSIGN TO "LENRST"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+    SELECT LENGTH-AUDIT-FILE ASSIGN TO "LENAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-FILE
+    RECORDING MODE IS F.
+    COPY lenctlr.
+
+FD  DRIVER-FILE
+    RECORDING MODE IS F.
+    COPY lendrvr.
+
+FD  VALID-OUTPUT-FILE
+    RECORDING MODE IS F.
+    COPY lenvout.
+
+FD  REJECT-FILE
+    RECORDING MODE IS F.
+    COPY lenvrej.
+
+FD  RESTART-FILE
+    RECORDING MODE IS F.
+    COPY lenrst.
+
+FD  LENGTH-AUDIT-FILE
+    RECORDING MODE IS F.
+    COPY lenaudr.
+
+WORKING-STORAGE SECTION.
+01  WS-RESTART-FILE-STATUS         PIC XX VALUE SPACES.
+01  WS-VOUT-FILE-STATUS            PIC XX VALUE SPACES.
+01  WS-VREJ-FILE-STATUS            PIC XX VALUE SPACES.
+01  WS-AUDIT-FILE-STATUS           PIC XX VALUE SPACES.
+
+01  WS-CHECKPOINT-CONTROLS.
+    05  WS-CHECKPOINT-INTERVAL     PIC 9(5) VALUE 100.
+    05  WS-RECORDS-SINCE-CHECKPOINT PIC 9(5) VALUE ZERO.
+    05  WS-RESTART-SW              PIC X VALUE 'N'.
+        88  WS-RESTART-REQUESTED          VALUE 'Y'.
+    05  WS-RESTART-KEY             PIC 9(10) VALUE ZERO.
+
+01  WS-CONTROL-TABLE.
+    05  WS-CONTROL-COUNT           PIC 9(4) VALUE ZERO.
+    05  WS-CONTROL-ENTRY OCCURS 1 TO 2000 TIMES
+                         DEPENDING ON WS-CONTROL-COUNT
+                         INDEXED BY WS-CTL-IDX.
+        10  WS-CTL-SOURCE-SYSTEM   PIC X(10).
+        10  WS-CTL-FIELD-NAME      PIC X(30).
+        10  WS-CTL-MAX-LENGTH      PIC 9(5).
+
+01  WS-SWITCHES.
+    05  WS-CONTROL-EOF-SW          PIC X VALUE 'N'.
+        88  WS-CONTROL-EOF               VALUE 'Y'.
+    05  WS-DRIVER-EOF-SW           PIC X VALUE 'N'.
+        88  WS-DRIVER-EOF                VALUE 'Y'.
+    05  WS-MATCH-FOUND-SW          PIC X VALUE 'N'.
+        88  WS-MATCH-FOUND               VALUE 'Y'.
+
+01  WS-COMPUTED-LENGTH             PIC 9(5).
+01  WS-DBCS-BYTE-LENGTH            PIC 9(5).
+01  WS-RECORDS-VALIDATED           PIC 9(7) VALUE ZERO.
+01  WS-RECORDS-REJECTED            PIC 9(7) VALUE ZERO.
+
+01  WS-ALERT-JOB-NAME              PIC X(8)  VALUE "LENVAL01".
+01  WS-ALERT-FIELD-NAME            PIC X(30).
+01  WS-ALERT-DETAIL                PIC X(80).
+
+01  WS-RUN-SEVERITY                PIC 9 VALUE ZERO.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM CHECK-FOR-RESTART
+    PERFORM OPEN-FILES
+    PERFORM LOAD-CONTROL-TABLE
+    PERFORM VALIDATE-DRIVER-RECORDS
+    PERFORM CLOSE-FILES
+    PERFORM CLEAR-RESTART-FILE
+    DISPLAY "LENVAL01: " WS-RECORDS-VALIDATED " validated, "
+            WS-RECORDS-REJECTED " rejected"
+    MOVE WS-RUN-SEVERITY TO RETURN-CODE
+    STOP RUN.
+
+CHECK-FOR-RESTART.
+    OPEN INPUT RESTART-FILE
+    IF WS-RESTART-FILE-STATUS = "00"
+        READ RESTART-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE LRS-LAST-RECORD-KEY TO WS-RESTART-KEY
+                MOVE 'Y' TO WS-RESTART-SW
+                DISPLAY "LENVAL01: resuming after key " WS-RESTART-KEY
+        END-READ
+        CLOSE RESTART-FILE
+    END-IF.
+
+OPEN-FILES.
+    OPEN INPUT CONTROL-FILE
+    OPEN INPUT DRIVER-FILE
+
+    *> A resumed run (request 002) must not lose the valid/reject
+    *> output already written before the last checkpoint -- only skip
+    *> re-*processing* the already-handled driver records, same as
+    *> LENGTH-AUDIT-FILE's running history is never truncated.
+    IF WS-RESTART-REQUESTED
+        OPEN EXTEND VALID-OUTPUT-FILE
+        IF WS-VOUT-FILE-STATUS NOT = "00"
+            OPEN OUTPUT VALID-OUTPUT-FILE
+        END-IF
+        OPEN EXTEND REJECT-FILE
+        IF WS-VREJ-FILE-STATUS NOT = "00"
+            OPEN OUTPUT REJECT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT VALID-OUTPUT-FILE
+        OPEN OUTPUT REJECT-FILE
+    END-IF
+
+    OPEN EXTEND LENGTH-AUDIT-FILE
+    IF WS-AUDIT-FILE-STATUS NOT = "00"
+        OPEN OUTPUT LENGTH-AUDIT-FILE
+    END-IF.
+
+LOAD-CONTROL-TABLE.
+    PERFORM READ-CONTROL-RECORD
+    PERFORM UNTIL WS-CONTROL-EOF
+        IF WS-CONTROL-COUNT < 2000
+            ADD 1 TO WS-CONTROL-COUNT
+            MOVE LCR-SOURCE-SYSTEM TO WS-CTL-SOURCE-SYSTEM(WS-CONTROL-COUNT)
+            MOVE LCR-FIELD-NAME    TO WS-CTL-FIELD-NAME(WS-CONTROL-COUNT)
+            MOVE LCR-MAX-LENGTH    TO WS-CTL-MAX-LENGTH(WS-CONTROL-COUNT)
+        ELSE
+            DISPLAY "LENVAL01: CONTROL-FILE has more than 2000 entries, ignoring the rest"
+        END-IF
+        PERFORM READ-CONTROL-RECORD
+    END-PERFORM.
+
+READ-CONTROL-RECORD.
+    READ CONTROL-FILE
+        AT END SET WS-CONTROL-EOF TO TRUE
+    END-READ.
+
+VALIDATE-DRIVER-RECORDS.
+    PERFORM READ-DRIVER-RECORD
+    IF WS-RESTART-REQUESTED
+        PERFORM UNTIL WS-DRIVER-EOF
+                    OR LDR-RECORD-KEY = WS-RESTART-KEY
+            PERFORM READ-DRIVER-RECORD
+        END-PERFORM
+        IF NOT WS-DRIVER-EOF
+            *> the checkpointed key was already validated last run
+            PERFORM READ-DRIVER-RECORD
+        END-IF
+    END-IF
+
+    PERFORM UNTIL WS-DRIVER-EOF
+        PERFORM CHECK-DRIVER-RECORD
+        ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+        IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+        PERFORM READ-DRIVER-RECORD
+    END-PERFORM.
+
+WRITE-CHECKPOINT.
+    MOVE LDR-RECORD-KEY TO LRS-LAST-RECORD-KEY
+    COMPUTE LRS-RECORDS-PROCESSED = WS-RECORDS-VALIDATED + WS-RECORDS-REJECTED
+    MOVE FUNCTION CURRENT-DATE(1:8) TO LRS-CHECKPOINT-DATE
+    MOVE FUNCTION CURRENT-DATE(9:6) TO LRS-CHECKPOINT-TIME
+    OPEN OUTPUT RESTART-FILE
+    WRITE LEN-RESTART-RECORD
+    CLOSE RESTART-FILE
+    MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT.
+
+CLEAR-RESTART-FILE.
+    *> run completed clean end-to-end: drop the checkpoint so the
+    *> next run starts from record one instead of resuming stale.
+    OPEN OUTPUT RESTART-FILE
+    CLOSE RESTART-FILE.
+
+READ-DRIVER-RECORD.
+    READ DRIVER-FILE
+        AT END SET WS-DRIVER-EOF TO TRUE
+    END-READ.
+
+CHECK-DRIVER-RECORD.
+    MOVE 'N' TO WS-MATCH-FOUND-SW
+    SET WS-CTL-IDX TO 1
+    SEARCH WS-CONTROL-ENTRY
+        AT END
+            CONTINUE
+        WHEN WS-CTL-SOURCE-SYSTEM(WS-CTL-IDX) = LDR-SOURCE-SYSTEM
+             AND WS-CTL-FIELD-NAME(WS-CTL-IDX) = LDR-FIELD-NAME
+            SET WS-MATCH-FOUND TO TRUE
+    END-SEARCH
+
+    PERFORM COMPUTE-TEXT-VALUE-LENGTH
+
+    IF WS-MATCH-FOUND
+        PERFORM WRITE-LENGTH-AUDIT-RECORD
+        IF WS-COMPUTED-LENGTH <= WS-CTL-MAX-LENGTH(WS-CTL-IDX)
+            PERFORM WRITE-VALID-RECORD
+            IF WS-COMPUTED-LENGTH * 10 >= WS-CTL-MAX-LENGTH(WS-CTL-IDX) * 9
+                IF WS-RUN-SEVERITY < 4
+                    MOVE 4 TO WS-RUN-SEVERITY
+                END-IF
+            END-IF
+        ELSE
+            MOVE "LENGTH EXCEEDS CONTROL MAX" TO LRJ-REJECT-REASON
+            PERFORM WRITE-REJECT-RECORD
+            PERFORM RAISE-LENGTH-ALERT
+            MOVE 8 TO WS-RUN-SEVERITY
+        END-IF
+    ELSE
+        MOVE "NO MATCHING CONTROL RECORD" TO LRJ-REJECT-REASON
+        PERFORM WRITE-REJECT-RECORD-NO-MATCH
+        PERFORM RAISE-NO-MATCH-ALERT
+        MOVE 8 TO WS-RUN-SEVERITY
+    END-IF.
+
+WRITE-LENGTH-AUDIT-RECORD.
+    *> Request 007's nightly trend report reads LENGTH-AUDIT-FILE
+    *> across both programs that run this check, so every driver
+    *> record LENVAL01 validates gets an audit entry here, the same
+    *> way bug.cob writes one per customer-message segment.
+    MOVE LDR-SOURCE-SYSTEM              TO LAR-SOURCE-SYSTEM
+    MOVE LDR-FIELD-NAME                TO LAR-SOURCE-FIELD-NAME
+    MOVE WS-COMPUTED-LENGTH             TO LAR-COMPUTED-LENGTH
+    MOVE WS-CTL-MAX-LENGTH(WS-CTL-IDX)  TO LAR-RECEIVING-CAPACITY
+    MOVE FUNCTION CURRENT-DATE(1:8)     TO LAR-RUN-DATE
+    MOVE FUNCTION CURRENT-DATE(9:6)     TO LAR-RUN-TIME
+    WRITE LEN-AUDIT-RECORD.
+
+COMPUTE-TEXT-VALUE-LENGTH.
+    *> DBCS-flagged driver records carry shift-out/shift-in delimited
+    *> (X'0E' ... X'0F') double-byte text, two bytes per character, so
+    *> the character count the control record's max length is really
+    *> measured against is the byte length less the two shift codes,
+    *> halved -- not a straight FUNCTION LENGTH byte count.
+    IF LDR-IS-DBCS
+        COMPUTE WS-DBCS-BYTE-LENGTH =
+            FUNCTION LENGTH(FUNCTION TRIM(LDR-TEXT-VALUE))
+        IF WS-DBCS-BYTE-LENGTH > 2
+            COMPUTE WS-COMPUTED-LENGTH = (WS-DBCS-BYTE-LENGTH - 2) / 2
+        ELSE
+            MOVE ZERO TO WS-COMPUTED-LENGTH
+        END-IF
+    ELSE
+        COMPUTE WS-COMPUTED-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(LDR-TEXT-VALUE))
+    END-IF.
+
+WRITE-VALID-RECORD.
+    MOVE LDR-RECORD-KEY      TO LVO-RECORD-KEY
+    MOVE LDR-SOURCE-SYSTEM   TO LVO-SOURCE-SYSTEM
+    MOVE LDR-FIELD-NAME      TO LVO-FIELD-NAME
+    MOVE WS-COMPUTED-LENGTH  TO LVO-COMPUTED-LENGTH
+    MOVE WS-CTL-MAX-LENGTH(WS-CTL-IDX) TO LVO-MAX-LENGTH
+    MOVE LDR-TEXT-VALUE      TO LVO-TEXT-VALUE
+    WRITE LEN-VALID-OUTPUT-RECORD
+    ADD 1 TO WS-RECORDS-VALIDATED.
+
+WRITE-REJECT-RECORD.
+    MOVE LDR-RECORD-KEY      TO LRJ-RECORD-KEY
+    MOVE LDR-SOURCE-SYSTEM   TO LRJ-SOURCE-SYSTEM
+    MOVE LDR-FIELD-NAME      TO LRJ-FIELD-NAME
+    MOVE WS-COMPUTED-LENGTH  TO LRJ-COMPUTED-LENGTH
+    MOVE WS-CTL-MAX-LENGTH(WS-CTL-IDX) TO LRJ-MAX-LENGTH
+    WRITE LEN-REJECT-RECORD
+    ADD 1 TO WS-RECORDS-REJECTED.
+
+WRITE-REJECT-RECORD-NO-MATCH.
+    MOVE LDR-RECORD-KEY      TO LRJ-RECORD-KEY
+    MOVE LDR-SOURCE-SYSTEM   TO LRJ-SOURCE-SYSTEM
+    MOVE LDR-FIELD-NAME      TO LRJ-FIELD-NAME
+    MOVE WS-COMPUTED-LENGTH  TO LRJ-COMPUTED-LENGTH
+    MOVE ZERO                TO LRJ-MAX-LENGTH
+    WRITE LEN-REJECT-RECORD
+    ADD 1 TO WS-RECORDS-REJECTED.
+
+RAISE-LENGTH-ALERT.
+    MOVE LDR-FIELD-NAME TO WS-ALERT-FIELD-NAME
+    STRING "LENGTH " WS-COMPUTED-LENGTH " EXCEEDS CONTROL MAX "
+        WS-CTL-MAX-LENGTH(WS-CTL-IDX) " FOR KEY " LDR-RECORD-KEY
+        DELIMITED BY SIZE INTO WS-ALERT-DETAIL
+    CALL "LENALRT1" USING WS-ALERT-JOB-NAME WS-ALERT-FIELD-NAME
+        WS-ALERT-DETAIL.
+
+RAISE-NO-MATCH-ALERT.
+    *> A missing control record is a config gap serious enough to
+    *> fail the job step (RETURN-CODE 8, request 009), so it pages
+    *> ops the same way an actual length failure does instead of only
+    *> showing up in the reject file.
+    MOVE LDR-FIELD-NAME TO WS-ALERT-FIELD-NAME
+    STRING "NO MATCHING CONTROL RECORD FOR SOURCE SYSTEM "
+        LDR-SOURCE-SYSTEM " FOR KEY " LDR-RECORD-KEY
+        DELIMITED BY SIZE INTO WS-ALERT-DETAIL
+    CALL "LENALRT1" USING WS-ALERT-JOB-NAME WS-ALERT-FIELD-NAME
+        WS-ALERT-DETAIL.
+
+CLOSE-FILES.
+    CLOSE CONTROL-FILE
+    CLOSE DRIVER-FILE
+    CLOSE VALID-OUTPUT-FILE
+    CLOSE REJECT-FILE
+    CLOSE LENGTH-AUDIT-FILE.
