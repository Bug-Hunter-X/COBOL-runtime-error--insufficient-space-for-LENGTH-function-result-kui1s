@@ -0,0 +1,147 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LENTRND1.
+*> Nightly capacity-trend report. Reads the LENGTH-AUDIT-FILE
+*> history (written by bug.cob/LENVAL01 every time they run a
+*> length check) and reports, per field, the minimum, maximum, and
+*> average computed length over the last 30 days against the
+*> receiving field's capacity -- flagging any field that has run
+*> above 90% of capacity in that window, so it can be widened before
+*> it actually overflows.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-HISTORY-FILE ASSIGN TO "LENAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT TREND-REPORT-FILE ASSIGN TO "LENTREND"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-HISTORY-FILE
+    RECORDING MODE IS F.
+    COPY lenaudr.
+
+FD  TREND-REPORT-FILE
+    RECORDING MODE IS F.
+    COPY lentrnd.
+
+WORKING-STORAGE SECTION.
+01  WS-TREND-WINDOW-DAYS           PIC 9(3) VALUE 30.
+01  WS-TODAY-DATE                  PIC 9(8).
+01  WS-CUTOFF-DATE-INT             PIC 9(9).
+01  WS-TODAY-DATE-INT              PIC 9(9).
+01  WS-RECORD-DATE-INT             PIC 9(9).
+
+01  WS-STATS-TABLE.
+    05  WS-STATS-COUNT             PIC 9(4) VALUE ZERO.
+    05  WS-STATS-ENTRY OCCURS 1 TO 500 TIMES
+                        DEPENDING ON WS-STATS-COUNT
+                        INDEXED BY WS-STATS-IDX.
+        10  WS-STATS-SOURCE-SYSTEM     PIC X(10).
+        10  WS-STATS-FIELD-NAME        PIC X(30).
+        10  WS-STATS-CAPACITY          PIC 9(9).
+        10  WS-STATS-RECORD-COUNT      PIC 9(7).
+        10  WS-STATS-MIN               PIC 9(9).
+        10  WS-STATS-MAX               PIC 9(9).
+        10  WS-STATS-SUM               PIC 9(13).
+        10  WS-STATS-OVER90-SW         PIC X.
+            88  WS-STATS-OVER90               VALUE 'Y'.
+
+01  WS-MATCH-IDX                   PIC 9(4) VALUE ZERO.
+
+01  WS-AUDIT-EOF-SW                PIC X VALUE 'N'.
+    88  WS-AUDIT-EOF                     VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+    COMPUTE WS-TODAY-DATE-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+    COMPUTE WS-CUTOFF-DATE-INT = WS-TODAY-DATE-INT - WS-TREND-WINDOW-DAYS
+
+    OPEN INPUT AUDIT-HISTORY-FILE
+    OPEN OUTPUT TREND-REPORT-FILE
+
+    PERFORM READ-AUDIT-RECORD
+    PERFORM UNTIL WS-AUDIT-EOF
+        COMPUTE WS-RECORD-DATE-INT = FUNCTION INTEGER-OF-DATE(LAR-RUN-DATE)
+        IF WS-RECORD-DATE-INT >= WS-CUTOFF-DATE-INT
+            PERFORM ACCUMULATE-FIELD-STATS
+        END-IF
+        PERFORM READ-AUDIT-RECORD
+    END-PERFORM
+    CLOSE AUDIT-HISTORY-FILE
+
+    PERFORM WRITE-TREND-REPORT
+
+    CLOSE TREND-REPORT-FILE
+    DISPLAY "LENTRND1: " WS-STATS-COUNT " field(s) reported over "
+            WS-TREND-WINDOW-DAYS " day(s)"
+    STOP RUN.
+
+READ-AUDIT-RECORD.
+    READ AUDIT-HISTORY-FILE
+        AT END SET WS-AUDIT-EOF TO TRUE
+    END-READ.
+
+ACCUMULATE-FIELD-STATS.
+    *> Two source systems can legitimately reuse the same field name
+    *> with different control-record maximums (request 001's own
+    *> control-record key is the source-system/field-name pair), so
+    *> the trend bucket has to be keyed the same way or their stats
+    *> get mixed together under whichever capacity was seen last.
+    MOVE ZERO TO WS-MATCH-IDX
+    PERFORM VARYING WS-STATS-IDX FROM 1 BY 1 UNTIL WS-STATS-IDX > WS-STATS-COUNT
+        IF WS-STATS-SOURCE-SYSTEM(WS-STATS-IDX) = LAR-SOURCE-SYSTEM
+           AND WS-STATS-FIELD-NAME(WS-STATS-IDX) = LAR-SOURCE-FIELD-NAME
+            SET WS-MATCH-IDX TO WS-STATS-IDX
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    IF WS-MATCH-IDX = ZERO
+        IF WS-STATS-COUNT < 500
+            ADD 1 TO WS-STATS-COUNT
+            MOVE WS-STATS-COUNT TO WS-MATCH-IDX
+            MOVE LAR-SOURCE-SYSTEM     TO WS-STATS-SOURCE-SYSTEM(WS-MATCH-IDX)
+            MOVE LAR-SOURCE-FIELD-NAME TO WS-STATS-FIELD-NAME(WS-MATCH-IDX)
+            MOVE LAR-COMPUTED-LENGTH   TO WS-STATS-MIN(WS-MATCH-IDX)
+            MOVE LAR-COMPUTED-LENGTH   TO WS-STATS-MAX(WS-MATCH-IDX)
+            MOVE ZERO                 TO WS-STATS-SUM(WS-MATCH-IDX)
+            MOVE ZERO                 TO WS-STATS-RECORD-COUNT(WS-MATCH-IDX)
+            MOVE 'N'                  TO WS-STATS-OVER90-SW(WS-MATCH-IDX)
+        ELSE
+            DISPLAY "LENTRND1: more than 500 distinct field names in window, ignoring "
+                    LAR-SOURCE-SYSTEM "/" LAR-SOURCE-FIELD-NAME
+        END-IF
+    END-IF
+
+    IF WS-MATCH-IDX NOT = ZERO
+        MOVE LAR-RECEIVING-CAPACITY TO WS-STATS-CAPACITY(WS-MATCH-IDX)
+        IF LAR-COMPUTED-LENGTH < WS-STATS-MIN(WS-MATCH-IDX)
+            MOVE LAR-COMPUTED-LENGTH TO WS-STATS-MIN(WS-MATCH-IDX)
+        END-IF
+        IF LAR-COMPUTED-LENGTH > WS-STATS-MAX(WS-MATCH-IDX)
+            MOVE LAR-COMPUTED-LENGTH TO WS-STATS-MAX(WS-MATCH-IDX)
+        END-IF
+        ADD LAR-COMPUTED-LENGTH TO WS-STATS-SUM(WS-MATCH-IDX)
+        ADD 1 TO WS-STATS-RECORD-COUNT(WS-MATCH-IDX)
+
+        IF LAR-COMPUTED-LENGTH * 10 >= LAR-RECEIVING-CAPACITY * 9
+            MOVE 'Y' TO WS-STATS-OVER90-SW(WS-MATCH-IDX)
+        END-IF
+    END-IF.
+
+WRITE-TREND-REPORT.
+    PERFORM VARYING WS-STATS-IDX FROM 1 BY 1 UNTIL WS-STATS-IDX > WS-STATS-COUNT
+        MOVE WS-STATS-SOURCE-SYSTEM(WS-STATS-IDX) TO LTR-SOURCE-SYSTEM
+        MOVE WS-STATS-FIELD-NAME(WS-STATS-IDX)   TO LTR-FIELD-NAME
+        MOVE WS-STATS-MIN(WS-STATS-IDX)          TO LTR-MIN-LENGTH
+        MOVE WS-STATS-MAX(WS-STATS-IDX)          TO LTR-MAX-LENGTH
+        COMPUTE LTR-AVG-LENGTH =
+            WS-STATS-SUM(WS-STATS-IDX) / WS-STATS-RECORD-COUNT(WS-STATS-IDX)
+        MOVE WS-STATS-CAPACITY(WS-STATS-IDX)     TO LTR-RECEIVING-CAPACITY
+        MOVE WS-STATS-OVER90-SW(WS-STATS-IDX)    TO LTR-OVER-90-PCT-FLAG
+        WRITE LEN-TREND-REPORT-RECORD
+    END-PERFORM.
