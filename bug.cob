@@ -1,8 +1,261 @@
-01  WS-AREA-1 PIC X(100). 
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LENGTH-AUDIT-FILE ASSIGN TO "LENAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+    SELECT LENGTH-PARM-FILE ASSIGN TO "LENPARM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
+    SELECT CUSTOMER-MSG-FILE ASSIGN TO "LENMSG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LENGTH-AUDIT-FILE
+    RECORDING MODE IS F.
+    COPY lenaudr.
+
+FD  LENGTH-PARM-FILE
+    RECORDING MODE IS F.
+    COPY lenparm.
+
+FD  CUSTOMER-MSG-FILE
+    RECORDING MODE IS F.
+    COPY lenmsg.
+
+WORKING-STORAGE SECTION.
+01  WS-AREA-1.
+    05  WS-AREA-1-SEGMENT OCCURS 10 TIMES INDEXED BY WS-SEG-IDX.
+        10  WS-AREA-1-TEXT         PIC X(100).
 01  WS-AREA-2 PIC 9(5).
 
+01  WS-SEGMENT-COUNT               PIC 9(2).
+
+01  WS-AUDIT-FILE-STATUS           PIC XX VALUE SPACES.
+
+01  WS-PARM-FILE-STATUS            PIC XX VALUE SPACES.
+01  WS-PARM-EOF-SW                 PIC X VALUE 'N'.
+    88  WS-PARM-EOF                      VALUE 'Y'.
+
+01  WS-DEFAULT-MAX-SOURCE-LENGTH   PIC 9(5) VALUE 100.
+01  WS-DEFAULT-RECEIVING-DIGITS    PIC 9(2) VALUE 5.
+
+01  WS-PARM-TABLE.
+    05  WS-PARM-TABLE-COUNT        PIC 9(4) VALUE ZERO.
+    05  WS-PARM-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WS-PARM-TABLE-COUNT
+                       INDEXED BY WS-PTBL-IDX.
+        10  WS-PTBL-FIELD-NAME         PIC X(30).
+        10  WS-PTBL-MAX-SOURCE-LENGTH  PIC 9(5).
+        10  WS-PTBL-RECEIVING-DIGITS   PIC 9(2).
+
+01  WS-MAX-SOURCE-LENGTH           PIC 9(5).
+01  WS-RECEIVING-DIGITS            PIC 9(2).
+01  WS-RECEIVING-CAPACITY          PIC 9(9).
+
+01  WS-CUSTOMER-EOF-SW             PIC X VALUE 'N'.
+    88  WS-CUSTOMER-EOF                  VALUE 'Y'.
+
+01  WS-CUSTOMER-RESULT-SW          PIC X VALUE 'P'.
+    88  WS-CUSTOMER-PASS                 VALUE 'P'.
+    88  WS-CUSTOMER-FAIL                 VALUE 'F'.
+
+01  WS-ALERT-JOB-NAME              PIC X(8)  VALUE "BUG".
+01  WS-ALERT-FIELD-NAME            PIC X(30).
+01  WS-ALERT-DETAIL                PIC X(80).
+
+01  WS-DBCS-BYTE-LENGTH            PIC 9(5).
+
+01  WS-AUDIT-SOURCE-SYSTEM         PIC X(10) VALUE "CUSTMSG".
+
+01  WS-RUN-SEVERITY                PIC 9 VALUE ZERO.
+
 PROCEDURE DIVISION.
-    MOVE "Hello, world!" TO WS-AREA-1
-    COMPUTE WS-AREA-2 = FUNCTION LENGTH(WS-AREA-1) 
-    DISPLAY WS-AREA-2  /*This will cause a runtime error if WS-AREA-2 is not large enough to hold the length of WS-AREA-1*/
-    STOP RUN.
\ No newline at end of file
+MAIN-PARA.
+    *> LENGTH-AUDIT-FILE is a running history (request 000) that
+    *> LENTRND1 trends over a 30-day window (request 007), so every
+    *> run appends to it rather than starting it over -- the same
+    *> OPEN EXTEND / fall-back-to-OPEN-OUTPUT pattern LENALRT1 uses
+    *> for its alert feed.
+    OPEN EXTEND LENGTH-AUDIT-FILE
+    IF WS-AUDIT-FILE-STATUS NOT = "00"
+        OPEN OUTPUT LENGTH-AUDIT-FILE
+    END-IF
+    PERFORM LOAD-LENGTH-PARMS
+
+    OPEN INPUT CUSTOMER-MSG-FILE
+    PERFORM READ-CUSTOMER-MSG-RECORD
+    PERFORM UNTIL WS-CUSTOMER-EOF
+        PERFORM CHECK-CUSTOMER-MSG-RECORD
+        PERFORM READ-CUSTOMER-MSG-RECORD
+    END-PERFORM
+    CLOSE CUSTOMER-MSG-FILE
+
+    CLOSE LENGTH-AUDIT-FILE
+    MOVE WS-RUN-SEVERITY TO RETURN-CODE
+    STOP RUN.
+
+LOAD-LENGTH-PARMS.
+    *> LENGTH-PARM-FILE externalizes each segment's worst-case source
+    *> length and receiving digit count (one entry per CMR-SEGMENT-NAME
+    *> value -- name line, address lines, free-form message, etc) so
+    *> ops can update them for a new source feed without a recompile.
+    *> The whole table is loaded here and searched per segment in
+    *> CHECK-CUSTOMER-MSG-RECORD; a segment with no matching entry
+    *> falls back to the compiled-in defaults.
+    OPEN INPUT LENGTH-PARM-FILE
+    IF WS-PARM-FILE-STATUS = "00"
+        PERFORM READ-LENGTH-PARM-RECORD
+        PERFORM UNTIL WS-PARM-EOF
+            IF WS-PARM-TABLE-COUNT < 500
+                ADD 1 TO WS-PARM-TABLE-COUNT
+                MOVE LPM-FIELD-NAME        TO WS-PTBL-FIELD-NAME(WS-PARM-TABLE-COUNT)
+                MOVE LPM-MAX-SOURCE-LENGTH TO WS-PTBL-MAX-SOURCE-LENGTH(WS-PARM-TABLE-COUNT)
+                MOVE LPM-RECEIVING-DIGITS  TO WS-PTBL-RECEIVING-DIGITS(WS-PARM-TABLE-COUNT)
+            ELSE
+                DISPLAY "BUG: LENGTH-PARM-FILE has more than 500 entries, ignoring the rest"
+            END-IF
+            PERFORM READ-LENGTH-PARM-RECORD
+        END-PERFORM
+        CLOSE LENGTH-PARM-FILE
+    ELSE
+        DISPLAY "BUG: LENGTH-PARM-FILE not available, using compiled-in defaults"
+    END-IF.
+
+RESOLVE-SEGMENT-PARMS.
+    *> Re-resolve the max source length / receiving digits for the
+    *> segment about to be checked -- each segment (name line, address
+    *> line, message text) can have its own LENGTH-PARM-FILE entry.
+    MOVE WS-DEFAULT-MAX-SOURCE-LENGTH TO WS-MAX-SOURCE-LENGTH
+    MOVE WS-DEFAULT-RECEIVING-DIGITS  TO WS-RECEIVING-DIGITS
+    IF WS-PARM-TABLE-COUNT > 0
+        SET WS-PTBL-IDX TO 1
+        SEARCH WS-PARM-ENTRY
+            AT END
+                CONTINUE
+            WHEN WS-PTBL-FIELD-NAME(WS-PTBL-IDX) = CMR-SEGMENT-NAME(WS-SEG-IDX)
+                MOVE WS-PTBL-MAX-SOURCE-LENGTH(WS-PTBL-IDX) TO WS-MAX-SOURCE-LENGTH
+                MOVE WS-PTBL-RECEIVING-DIGITS(WS-PTBL-IDX)  TO WS-RECEIVING-DIGITS
+        END-SEARCH
+    END-IF
+    COMPUTE WS-RECEIVING-CAPACITY = (10 ** WS-RECEIVING-DIGITS) - 1.
+
+READ-LENGTH-PARM-RECORD.
+    READ LENGTH-PARM-FILE
+        AT END SET WS-PARM-EOF TO TRUE
+    END-READ.
+
+READ-CUSTOMER-MSG-RECORD.
+    READ CUSTOMER-MSG-FILE
+        AT END SET WS-CUSTOMER-EOF TO TRUE
+    END-READ.
+
+CHECK-CUSTOMER-MSG-RECORD.
+    MOVE CMR-SEGMENT-COUNT TO WS-SEGMENT-COUNT
+    SET WS-CUSTOMER-PASS TO TRUE
+
+    *> WS-AREA-1-SEGMENT/CMR-MSG-SEGMENT only OCCURS 10 TIMES -- a
+    *> segment count above that off an upstream feed must not be used
+    *> to index past the table, so cap the loop and flag the record.
+    IF WS-SEGMENT-COUNT > 10
+        DISPLAY "CUSTOMER " CMR-CUSTOMER-ID
+                " SEGMENT COUNT " WS-SEGMENT-COUNT
+                " EXCEEDS TABLE SIZE, PROCESSING FIRST 10 ONLY"
+        SET WS-CUSTOMER-FAIL TO TRUE
+        MOVE 8 TO WS-RUN-SEVERITY
+        MOVE 10 TO WS-SEGMENT-COUNT
+    END-IF
+
+    PERFORM VARYING WS-SEG-IDX FROM 1 BY 1 UNTIL WS-SEG-IDX > WS-SEGMENT-COUNT
+        MOVE CMR-SEGMENT-TEXT(WS-SEG-IDX) TO WS-AREA-1-TEXT(WS-SEG-IDX)
+        PERFORM RESOLVE-SEGMENT-PARMS
+        *> This would abend at runtime if WS-AREA-2 were too small to hold the length of WS-AREA-1-TEXT.
+        IF CMR-SEGMENT-IS-DBCS(WS-SEG-IDX)
+            PERFORM COMPUTE-DBCS-CHARACTER-COUNT
+        ELSE
+            COMPUTE WS-AREA-2 =
+                FUNCTION LENGTH(FUNCTION TRIM(WS-AREA-1-TEXT(WS-SEG-IDX)))
+        END-IF
+        PERFORM WRITE-LENGTH-AUDIT-RECORD
+        IF WS-AREA-2 > WS-RECEIVING-CAPACITY
+            SET WS-CUSTOMER-FAIL TO TRUE
+            PERFORM RAISE-LENGTH-ALERT
+        END-IF
+        IF WS-AREA-2 > WS-MAX-SOURCE-LENGTH
+            PERFORM RAISE-SOURCE-LENGTH-ALERT
+        END-IF
+        PERFORM UPDATE-RUN-SEVERITY
+    END-PERFORM
+
+    DISPLAY "CUSTOMER " CMR-CUSTOMER-ID " LENGTH CHECK: "
+            WS-CUSTOMER-RESULT-SW.
+
+WRITE-LENGTH-AUDIT-RECORD.
+    *> CUSTOMER-MSG-FILE is a single feed (unlike LENVAL01's driver
+    *> records, which each carry their own source system), so every
+    *> segment checked here is tagged with the same constant source
+    *> system -- keeping this feed's field names from colliding with
+    *> a same-named field LENVAL01 validates for some other system.
+    MOVE WS-AUDIT-SOURCE-SYSTEM       TO LAR-SOURCE-SYSTEM
+    MOVE CMR-SEGMENT-NAME(WS-SEG-IDX) TO LAR-SOURCE-FIELD-NAME
+    MOVE WS-AREA-2              TO LAR-COMPUTED-LENGTH
+    MOVE WS-RECEIVING-CAPACITY  TO LAR-RECEIVING-CAPACITY
+    MOVE FUNCTION CURRENT-DATE(1:8) TO LAR-RUN-DATE
+    MOVE FUNCTION CURRENT-DATE(9:6) TO LAR-RUN-TIME
+    WRITE LEN-AUDIT-RECORD.
+
+COMPUTE-DBCS-CHARACTER-COUNT.
+    *> DBCS segments arrive shift-out/shift-in delimited (X'0E' ...
+    *> X'0F'), two bytes per character, so a byte-for-byte FUNCTION
+    *> LENGTH overstates the true character count by counting the
+    *> shift codes as characters and each DBCS character as two. Back
+    *> the shift codes out of the byte length and halve what is left
+    *> to get the character count the receiving field is really
+    *> measured against.
+    COMPUTE WS-DBCS-BYTE-LENGTH =
+        FUNCTION LENGTH(FUNCTION TRIM(WS-AREA-1-TEXT(WS-SEG-IDX)))
+    IF WS-DBCS-BYTE-LENGTH > 2
+        COMPUTE WS-AREA-2 = (WS-DBCS-BYTE-LENGTH - 2) / 2
+    ELSE
+        MOVE ZERO TO WS-AREA-2
+    END-IF.
+
+RAISE-LENGTH-ALERT.
+    MOVE CMR-SEGMENT-NAME(WS-SEG-IDX) TO WS-ALERT-FIELD-NAME
+    STRING "LENGTH " WS-AREA-2 " EXCEEDS CAPACITY " WS-RECEIVING-CAPACITY
+        DELIMITED BY SIZE INTO WS-ALERT-DETAIL
+    CALL "LENALRT1" USING WS-ALERT-JOB-NAME WS-ALERT-FIELD-NAME
+        WS-ALERT-DETAIL.
+
+RAISE-SOURCE-LENGTH-ALERT.
+    *> The feed sent a segment longer than LENGTH-PARM-FILE's (or the
+    *> compiled-in) worst-case source length for this field -- a
+    *> feed-shape anomaly worth flagging even when the text still fits
+    *> the receiving field, since the next one may not.
+    MOVE CMR-SEGMENT-NAME(WS-SEG-IDX) TO WS-ALERT-FIELD-NAME
+    STRING "LENGTH " WS-AREA-2 " EXCEEDS EXPECTED MAX SOURCE LENGTH "
+        WS-MAX-SOURCE-LENGTH
+        DELIMITED BY SIZE INTO WS-ALERT-DETAIL
+    CALL "LENALRT1" USING WS-ALERT-JOB-NAME WS-ALERT-FIELD-NAME
+        WS-ALERT-DETAIL.
+
+UPDATE-RUN-SEVERITY.
+    *> RETURN-CODE for the calling JCL: 0 = every segment checked
+    *> clean, 4 = at least one segment ran within 10% of its receiving
+    *> capacity but still fit, 8 = at least one segment did not fit.
+    *> The worst segment seen anywhere in the run wins.
+    IF WS-AREA-2 > WS-RECEIVING-CAPACITY
+        MOVE 8 TO WS-RUN-SEVERITY
+    ELSE
+        IF WS-AREA-2 * 10 >= WS-RECEIVING-CAPACITY * 9
+            IF WS-RUN-SEVERITY < 4
+                MOVE 4 TO WS-RUN-SEVERITY
+            END-IF
+        END-IF
+    END-IF.
